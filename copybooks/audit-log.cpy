@@ -0,0 +1,16 @@
+      *> ---------------------------------------------------------------
+      *> AUDIT-LOG.CPY
+      *> One record is written to AUDITLOG per invocation of the
+      *> Factorial job so the monthly batch-audit checklist can trace
+      *> who ran what, when, and with what upper bound, without having
+      *> to dig through job logs that may already be scratched.
+      *> ---------------------------------------------------------------
+       01  AUDIT-RECORD.
+           05  AUD-JOB-NAME          pic x(08).
+           05  AUD-RUN-DATE          pic x(08).
+           05  AUD-RUN-TIME          pic x(08).
+           05  AUD-RUN-MODE          pic x(01).
+           05  AUD-HIGH-NUMBER       pic 9(02).
+           05  AUD-FINAL-FACT        pic 9(38).
+           05  AUD-OVERFLOW-SWITCH   pic x(01).
+           05  filler                pic x(22).
