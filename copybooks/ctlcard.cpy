@@ -0,0 +1,25 @@
+      *> ---------------------------------------------------------------
+      *> CTLCARD.CPY
+      *> Control-card layout read from SYSIN at the start of a run of
+      *> the Factorial job.  One 80-byte card drives the whole run:
+      *>   ctl-run-mode     'T' = build the 0! thru high-number! table
+      *>                    'S' = single-value lookup of one factorial
+      *>   ctl-number-raw   table mode  - the high-number upper bound
+      *>                    lookup mode - the number to look up
+      *>                    carried as raw text so 2200-validate-control-card
+      *>                    can reject non-numeric and negative input
+      *>                    before it ever reaches a numeric field.  Must be
+      *>                    zero-filled (e.g. "00016", not "16   "), since
+      *>                    IS NUMERIC fails on a space-padded value and a
+      *>                    valid in-range number would be rejected with
+      *>                    NUMERIC VALUE REQUIRED -- punch the card the
+      *>                    way jcl/factjob.jcl's CTLCARD does.
+      *>   ctl-recon-switch 'Y' runs the reconciliation pass against
+      *>                    the reference master file after the report
+      *>                    is written.
+      *> ---------------------------------------------------------------
+       01  control-card.
+           05  ctl-run-mode          pic x(01).
+           05  ctl-number-raw        pic x(05).
+           05  ctl-recon-switch      pic x(01).
+           05  filler                pic x(73).
