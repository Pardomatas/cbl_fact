@@ -0,0 +1,14 @@
+      *> ---------------------------------------------------------------
+      *> DISCREPANCY.CPY
+      *> One record per mismatch found when the reconciliation pass
+      *> compares FACTRPT's current-run output against the FACTMSTR
+      *> reference file of known-good factorial values.  The master
+      *> and report values are kept in the same left-justified text
+      *> form the report itself uses for a factorial value, so they
+      *> can be written out and compared without a numeric conversion.
+      *> ---------------------------------------------------------------
+       01  DISCREPANCY-RECORD.
+           05  DISC-ORIGINAL-NUMBER  pic 9(02).
+           05  DISC-MASTER-VALUE     pic x(40).
+           05  DISC-REPORT-VALUE     pic x(40).
+           05  DISC-REASON           pic x(30).
