@@ -0,0 +1,12 @@
+      *> ---------------------------------------------------------------
+      *> MASTER-REC.CPY
+      *> Record layout for FACTMSTR, the reference file of known-good
+      *> factorial values the reconciliation pass checks the current
+      *> run's FACTRPT output against.  Same shape as FACT-TABLE.CPY,
+      *> kept as a separate copybook (rather than COPY ... REPLACING)
+      *> since both records are open in the program at once under
+      *> distinct FDs.
+      *> ---------------------------------------------------------------
+       01  FM-RECORD.
+           05  FM-ORIGINAL-NUMBER    pic 9(02).
+           05  FM-FACT-VALUE         pic 9(38).
