@@ -0,0 +1,38 @@
+      *> ---------------------------------------------------------------
+      *> REPORT-LINES.CPY
+      *> Page heading and detail-line layouts for FACTRPT.  All four
+      *> views REDEFINE the same 80-byte print-line work area; the
+      *> paragraph building a line clears report-heading-1 (which
+      *> clears the whole area) before populating the view it needs.
+      *> Column positions of rd-original-number and rd-display-number
+      *> are fixed so the reconciliation pass (5000-reconcile-report)
+      *> can read a detail line back off FACTRPT and pull the two
+      *> values out without re-parsing free text.
+      *> ---------------------------------------------------------------
+       01  report-heading-1.
+           05  filler                pic x(01) value space.
+           05  rh1-title             pic x(40)
+                                      value "FACTORIAL TABLE REPORT".
+           05  rh1-date-label        pic x(10) value "RUN DATE: ".
+           05  rh1-run-date          pic x(10).
+           05  rh1-page-label        pic x(06) value "PAGE: ".
+           05  rh1-page-number       pic zzz9.
+           05  filler                pic x(09) value spaces.
+
+       01  report-heading-2 redefines report-heading-1.
+           05  filler                pic x(01).
+           05  rh2-col1-label        pic x(10).
+           05  filler                pic x(05).
+           05  rh2-col2-label        pic x(20).
+           05  filler                pic x(44).
+
+       01  report-detail-line redefines report-heading-1.
+           05  filler                pic x(01).
+           05  rd-original-number    pic z9.
+           05  rd-bang-equals        pic x(05).
+           05  rd-display-number     pic x(40).
+           05  filler                pic x(32).
+
+       01  report-message-line redefines report-heading-1.
+           05  filler                pic x(01).
+           05  rml-message           pic x(79).
