@@ -0,0 +1,12 @@
+      *> ---------------------------------------------------------------
+      *> CHECKPOINT.CPY
+      *> Restart-file record for table-mode runs.  Carries the last
+      *> completed temp-number/fact pair so a run that abends partway
+      *> through a long table can resume instead of starting over at
+      *> zero.  CKPT-KEY is a constant so the file always holds a
+      *> single current checkpoint record.
+      *> ---------------------------------------------------------------
+       01  CHECKPOINT-RECORD.
+           05  CKPT-KEY              pic x(08).
+           05  CKPT-TEMP-NUMBER      pic 9(02).
+           05  CKPT-FACT-VALUE       pic 9(38).
