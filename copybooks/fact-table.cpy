@@ -0,0 +1,15 @@
+      *> ---------------------------------------------------------------
+      *> FACT-TABLE.CPY
+      *> Record layout for the FACTTAB indexed (VSAM KSDS) file and for
+      *> the FACTMSTR reference master used by the reconciliation pass.
+      *> Keyed on the original number the factorial was computed for.
+      *> Callers needing a second copy of this layout under a different
+      *> prefix in the same program (e.g. FACTMSTR alongside FACTTAB)
+      *> cannot get there with COPY ... REPLACING, since FT- is not a
+      *> separate word inside FT-RECORD/FT-ORIGINAL-NUMBER/etc. and so
+      *> is not a replaceable operand -- bring in a sibling copybook
+      *> with the other prefix instead (see MASTER-REC.CPY).
+      *> ---------------------------------------------------------------
+       01  FT-RECORD.
+           05  FT-ORIGINAL-NUMBER    pic 9(02).
+           05  FT-FACT-VALUE         pic 9(38).
