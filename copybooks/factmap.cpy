@@ -0,0 +1,62 @@
+      *> ---------------------------------------------------------------
+      *> FACTMAP.CPY
+      *> Symbolic map for mapset FACTMAP, map FACTSCR (cics/factmap.bms).
+      *> Hand-maintained in step with the BMS source rather than
+      *> regenerated by the map assembler.  Field layout follows the
+      *> standard DFHMDF-generated symbolic map shape: an
+      *> input structure with L/F/A/I fields per unprotected field, and
+      *> an output structure (REDEFINES the same storage) with the plain
+      *> A/O fields SEND MAP uses to re-display the screen.  Every
+      *> DFHMDF in FACTSCR (named or not) occupies LENGTH+3 bytes in
+      *> the map (2 for L, 1 for F/A) and is laid out here in the exact
+      *> order it appears in the BMS source; an unnamed field still gets
+      *> its own L/F/A/I slot in the real generated map, just under the
+      *> name FILLER instead of an addressable name, so it still has to
+      *> be skipped over by a FILLER sized to its own LENGTH+3, or every
+      *> field after it lands on the wrong bytes.  NUM specifies
+      *> PICIN/PICOUT of '99', so NUMI/NUMO carry PIC 9(02) here rather
+      *> than the PIC X the other (non-numeric) fields use.
+      *> ---------------------------------------------------------------
+       01  FACTMAPI.
+           05  FILLER                pic x(23).
+           05  TITLELL               pic s9(4) comp.
+           05  TITLELF               pic x.
+           05  FILLER REDEFINES TITLELF.
+               10  TITLELA           pic x.
+           05  TITLELI               pic x(08).
+           05  FILLER                pic x(19).
+           05  NUML                  pic s9(4) comp.
+           05  NUMF                  pic x.
+           05  FILLER REDEFINES NUMF.
+               10  NUMA              pic x.
+           05  NUMI                  pic 9(02).
+           05  FILLER                pic x(19).
+           05  FACTL                 pic s9(4) comp.
+           05  FACTF                 pic x.
+           05  FILLER REDEFINES FACTF.
+               10  FACTA             pic x.
+           05  FACTI                 pic x(40).
+           05  MSGL                  pic s9(4) comp.
+           05  MSGF                  pic x.
+           05  FILLER REDEFINES MSGF.
+               10  MSGA              pic x.
+           05  MSGI                  pic x(79).
+           05  FILLER                pic x(43).
+
+       01  FACTMAPO REDEFINES FACTMAPI.
+           05  FILLER                pic x(23).
+           05  FILLER                pic x(02).
+           05  TITLELOA              pic x.
+           05  TITLELO               pic x(08).
+           05  FILLER                pic x(19).
+           05  FILLER                pic x(02).
+           05  NUMOA                 pic x.
+           05  NUMO                  pic 9(02).
+           05  FILLER                pic x(19).
+           05  FILLER                pic x(02).
+           05  FACTOA                pic x.
+           05  FACTO                 pic x(40).
+           05  FILLER                pic x(02).
+           05  MSGOA                 pic x.
+           05  MSGO                  pic x(79).
+           05  FILLER                pic x(43).
