@@ -0,0 +1,54 @@
+//FACTJOB  JOB (ACCTNO),'FACTORIAL TABLE BUILD',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//* FACTJOB -- builds (or looks up) factorial values and reports   *
+//* them on FACTRPT, a dated generation of ACTSYS.FACT.RPTHIST.    *
+//* Run FACTSETP once per environment first to define FACTTAB,     *
+//* FACTCKPT, and the RPTHIST/DISCHIST generation data groups.     *
+//*                                                                 *
+//* STEP010 (FACTSTEP) runs the Factorial program itself.  Its      *
+//* return code tells the later steps what to do: 0 clean with no   *
+//* reconciliation requested, 2 reconciliation ran and found no      *
+//* discrepancies, 4 reconciliation found discrepancies, 8 a table    *
+//* overflowed, 16 the control card was rejected outright.             *
+//* PRTSTEP is skipped whenever FACTSTEP's return code is 16, since     *
+//* a rejected control card means FACTRPT never got a usable report.    *
+//* CATDISC is skipped unless reconciliation actually ran (RC 2 or 4)     *
+//* -- FACTSTEP writes FACTDISC to a work dataset regardless, since it    *
+//* can't know before the run whether the control card asks for recon,    *
+//* and only CATDISC promotes that work dataset into the next DISCHIST     *
+//* generation, so a routine run with recon off does not burn a            *
+//* generation on an empty report.                                          *
+//*----------------------------------------------------------------*
+//FACTSTEP EXEC PGM=FACTORIAL
+//CTLCARD  DD   *
+T00033N
+/*
+//FACTRPT  DD   DSN=ACTSYS.FACT.RPTHIST(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000),
+//             SPACE=(TRK,(5,5),RLSE)
+//AUDITLOG DD   DSN=ACTSYS.FACT.AUDITLOG,DISP=MOD
+//FACTTAB  DD   DSN=ACTSYS.FACT.FACTTAB,DISP=SHR
+//FACTCKPT DD   DSN=ACTSYS.FACT.FACTCKPT,DISP=SHR
+//FACTMSTR DD   DSN=ACTSYS.FACT.MASTER,DISP=SHR
+//FACTDISC DD   DSN=&&FACTDISC,
+//             DISP=(NEW,PASS,DELETE),
+//             DCB=(RECFM=FB,LRECL=112,BLKSIZE=1120),
+//             SPACE=(TRK,(2,2),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//CATDISC  EXEC PGM=IEBGENER,COND=((2,GT,FACTSTEP),(4,LT,FACTSTEP))
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   DSN=&&FACTDISC,DISP=(OLD,DELETE)
+//SYSUT2   DD   DSN=ACTSYS.FACT.DISCHIST(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=112,BLKSIZE=1120),
+//             SPACE=(TRK,(2,2),RLSE)
+//SYSIN    DD   DUMMY
+//*
+//PRTSTEP  EXEC PGM=IEBGENER,COND=(16,EQ,FACTSTEP)
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   DSN=ACTSYS.FACT.RPTHIST(0),DISP=SHR
+//SYSUT2   DD   SYSOUT=*,DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSIN    DD   DUMMY
