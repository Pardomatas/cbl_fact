@@ -0,0 +1,73 @@
+//FACTSETP JOB (ACCTNO),'FACT VSAM/GDG SETUP',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//* FACTSETP -- one-time setup for the FACTORIAL job stream.       *
+//* Defines the FACTTAB and FACTCKPT VSAM KSDS clusters, the        *
+//* AUDITLOG sequential dataset, and the generation data groups     *
+//* the production job catalogs FACTRPT/FACTDISC into.  Run once    *
+//* per environment before FACTJOB is first run; safe to resubmit   *
+//* -- each DEFINE/allocation is preceded by a DELETE that           *
+//* tolerates "not found" (IDCAMS MAXCC 8 from the DELETE step is    *
+//* not fatal, so the DEFINE that follows still runs).                *
+//*----------------------------------------------------------------*
+//DELDEFS  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE ACTSYS.FACT.FACTTAB CLUSTER
+  SET MAXCC = 0
+  DELETE ACTSYS.FACT.FACTCKPT CLUSTER
+  SET MAXCC = 0
+  DELETE ACTSYS.FACT.AUDITLOG NONVSAM
+  SET MAXCC = 0
+  DELETE ACTSYS.FACT.RPTHIST GENERATIONDATAGROUP
+  SET MAXCC = 0
+  DELETE ACTSYS.FACT.DISCHIST GENERATIONDATAGROUP
+  SET MAXCC = 0
+/*
+//*
+//DEFFACTT EXEC PGM=IDCAMS,COND=(8,GT,DELDEFS)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(ACTSYS.FACT.FACTTAB)               -
+                  INDEXED                                  -
+                  KEYS(2 0)                                 -
+                  RECORDSIZE(40 40)                          -
+                  RECORDS(100 50)                              -
+                  FREESPACE(10 10)                               -
+                  SHAREOPTIONS(2 3))                              -
+         DATA (NAME(ACTSYS.FACT.FACTTAB.DATA))
+         INDEX (NAME(ACTSYS.FACT.FACTTAB.INDEX))
+/*
+//*
+//DEFCKPT  EXEC PGM=IDCAMS,COND=(8,GT,DEFFACTT)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(ACTSYS.FACT.FACTCKPT)              -
+                  INDEXED                                  -
+                  KEYS(8 0)                                 -
+                  RECORDSIZE(48 48)                          -
+                  RECORDS(10 5)                               -
+                  FREESPACE(10 10)                              -
+                  SHAREOPTIONS(2 3))                             -
+         DATA (NAME(ACTSYS.FACT.FACTCKPT.DATA))
+         INDEX (NAME(ACTSYS.FACT.FACTCKPT.INDEX))
+/*
+//*
+//DEFGDG   EXEC PGM=IDCAMS,COND=(8,GT,DEFCKPT)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE GENERATIONDATAGROUP (NAME(ACTSYS.FACT.RPTHIST)   -
+                  LIMIT(14)                                -
+                  SCRATCH                                   -
+                  NOEMPTY)
+  DEFINE GENERATIONDATAGROUP (NAME(ACTSYS.FACT.DISCHIST)  -
+                  LIMIT(14)                                -
+                  SCRATCH                                   -
+                  NOEMPTY)
+/*
+//*
+//ALLOCAUD EXEC PGM=IEFBR14,COND=(8,GT,DEFGDG)
+//AUDITLOG DD   DSN=ACTSYS.FACT.AUDITLOG,
+//             DISP=(NEW,CATLG,KEEP),
+//             DCB=(RECFM=FB,LRECL=88,BLKSIZE=8800),
+//             SPACE=(TRK,(5,5),RLSE)
