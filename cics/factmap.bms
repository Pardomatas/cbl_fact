@@ -0,0 +1,61 @@
+*> ---------------------------------------------------------------
+*> FACTMAP.BMS
+*> BMS mapset for transaction FACT -- on-line lookup of one
+*> factorial value out of FACTTAB.  Operator keys in a number on
+*> the unprotected NUM field; the program fills in FACT (or MSG
+*> with an error) and re-displays the map.
+*>
+*> Modification history
+*> 2026-08-09  DP  Mapset written for the FACT transaction.
+*> ---------------------------------------------------------------
+FACTMAP  DFHMSD TYPE=&SYSPARM,                                         X
+               MODE=INOUT,                                             X
+               LANG=COBOL,                                             X
+               CTRL=(FREEKB,FRSET),                                    X
+               STORAGE=AUTO,                                           X
+               TIOAPFX=YES
+
+FACTSCR  DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1
+
+         DFHMDF POS=(1,1),                                             X
+               LENGTH=20,                                              X
+               ATTRB=(PROT,BRT),                                       X
+               INITIAL='FACTORIAL LOOKUP -- FACT'
+
+TITLEL   DFHMDF POS=(1,30),                                            X
+               LENGTH=8,                                               X
+               ATTRB=(PROT,BRT),                                       X
+               INITIAL='FACTONL'
+
+         DFHMDF POS=(3,1),                                             X
+               LENGTH=16,                                              X
+               ATTRB=PROT,                                             X
+               INITIAL='NUMBER (0-33) ..'
+
+NUM      DFHMDF POS=(3,18),                                            X
+               LENGTH=2,                                               X
+               ATTRB=(UNPROT,NUM,IC),                                  X
+               PICIN='99',                                             X
+               PICOUT='99'
+
+         DFHMDF POS=(5,1),                                             X
+               LENGTH=16,                                              X
+               ATTRB=PROT,                                             X
+               INITIAL='FACTORIAL ......'
+
+FACT     DFHMDF POS=(5,18),                                            X
+               LENGTH=40,                                              X
+               ATTRB=(PROT,BRT)
+
+MSG      DFHMDF POS=(8,1),                                             X
+               LENGTH=79,                                              X
+               ATTRB=(PROT,BRT)
+
+         DFHMDF POS=(24,1),                                            X
+               LENGTH=40,                                              X
+               ATTRB=PROT,                                             X
+               INITIAL='PF3=EXIT  ENTER=LOOKUP'
+
+         DFHMSD TYPE=FINAL
