@@ -0,0 +1,166 @@
+identification division.
+program-id. "FACTONL".
+author. DATA PROCESSING.
+installation. ACTUARIAL SYSTEMS.
+date-written. 2026-08-09.
+date-compiled.
+*> ---------------------------------------------------------------
+*> On-line equivalent of FACTORIAL's single-value lookup mode.
+*> Transaction FACT presents the FACTSCR map (cics/factmap.bms),
+*> takes a number 0-33 from the operator, reads the value straight
+*> out of the FACTTAB file the batch job maintains, and redisplays
+*> the map with the answer or an error message.  This program does
+*> not compute or write FACTTAB -- it is read-only, so an on-line
+*> user can never race the batch job that builds the table.
+*>
+*> Pseudo-conversational: the first entry (no COMMAREA) just paints
+*> a blank map; every later entry receives the operator's input,
+*> looks it up, and RETURNs TRANSID('FACT') to paint the map again
+*> and wait for the next entry, until the operator presses PF3.
+*>
+*> Kept in the same dialect and coding style as the batch program so
+*> it reads as one system.
+*>
+*> Modification history
+*> 2026-08-09  DP  Written for the on-line factorial lookup
+*>                 transaction (FACT).
+*> 2026-08-09  DP  Dropped the GO TO ...-EXIT immediately ahead of
+*>                 each ...-EXIT label in 0000/1000/2000 -- falling
+*>                 through already lands there, the GO TO skipped
+*>                 nothing.
+*> ---------------------------------------------------------------
+environment division.
+data division.
+working-storage section.
+
+*> ------------------------------------------------------------
+*> symbolic map and FACTTAB record
+*> ------------------------------------------------------------
+copy "factmap.cpy".
+copy "fact-table.cpy".
+
+*> ------------------------------------------------------------
+*> PF-key / AID byte testing
+*> ------------------------------------------------------------
+copy "DFHAID".
+
+*> ------------------------------------------------------------
+*> working fields
+*> ------------------------------------------------------------
+01  online-number-raw          pic x(02).
+01  online-number               pic 99.
+01  online-display-value        pic x(40).
+01  response-length              pic s9(4) comp.
+
+*> ------------------------------------------------------------
+*> switches
+*> ------------------------------------------------------------
+77  valid-input-switch           pic x(01) value "Y".
+    88  input-is-valid           value "Y".
+    88  input-is-invalid         value "N".
+
+procedure division.
+
+0000-mainline.
+    if eibcalen = 0
+        perform 1000-send-initial-map thru 1000-send-initial-map-exit
+    else
+        perform 2000-process-input thru 2000-process-input-exit
+    end-if.
+    exec cics
+        return transid("FACT")
+    end-exec.
+0000-mainline-exit.
+    exit.
+
+*> ------------------------------------------------------------
+*> 1000-send-initial-map  --  first entry into the transaction,
+*> paint a blank map and wait for the operator's input.
+*> ------------------------------------------------------------
+1000-send-initial-map.
+    move spaces to factmapo.
+    move -1 to numl.
+    exec cics
+        send map("FACTSCR") mapset("FACTMAP") from(factmapo) erase
+    end-exec.
+1000-send-initial-map-exit.
+    exit.
+
+*> ------------------------------------------------------------
+*> 2000-process-input  --  operator has keyed a number and
+*> pressed enter or a PF key; look it up and redisplay.
+*> ------------------------------------------------------------
+2000-process-input.
+    if eibaid = dfhpf3
+        exec cics
+            send text from("FACTONL SESSION ENDED") erase
+        end-exec
+        exec cics
+            return
+        end-exec
+    end-if.
+
+    exec cics
+        receive map("FACTSCR") mapset("FACTMAP") into(factmapi)
+        resp(response-length)
+    end-exec.
+
+    move numi to online-number-raw.
+    move spaces to factmapo.
+    move online-number-raw to numo.
+
+    perform 2100-validate-number thru 2100-validate-number-exit.
+
+    if input-is-valid
+        perform 2200-lookup-factorial thru 2200-lookup-factorial-exit
+    end-if.
+
+    exec cics
+        send map("FACTSCR") mapset("FACTMAP") from(factmapo) erase
+    end-exec.
+2000-process-input-exit.
+    exit.
+
+*> ------------------------------------------------------------
+*> 2100-validate-number  --  same validation rules as the batch
+*> program's single-lookup mode (numeric, 0 thru 33).  Tests the
+*> raw input captured before factmapo was cleared, since numi and
+*> msgo/numo share the same storage (factmapo redefines factmapi).
+*> ------------------------------------------------------------
+2100-validate-number.
+    move "Y" to valid-input-switch.
+    if online-number-raw is not numeric
+        move "N" to valid-input-switch
+        move "INVALID NUMBER -- MUST BE NUMERIC" to msgo
+        go to 2100-validate-number-exit
+    end-if.
+    move online-number-raw to online-number.
+    if online-number > 33
+        move "N" to valid-input-switch
+        move "NUMBER OUT OF RANGE -- MUST BE 0 THRU 33" to msgo
+    end-if.
+2100-validate-number-exit.
+    exit.
+
+*> ------------------------------------------------------------
+*> 2200-lookup-factorial  --  read-only access to the FACTTAB
+*> file the batch job builds; no lookup-and-compute fallback here,
+*> a miss simply means the batch job has not reached that number
+*> yet.
+*> ------------------------------------------------------------
+2200-lookup-factorial.
+    move online-number to ft-original-number.
+    exec cics
+        read dataset("FACTTAB") into(ft-record)
+        ridfld(ft-original-number) length(length of ft-original-number)
+        resp(response-length)
+    end-exec.
+    if response-length = dfhresp(normal)
+        move ft-fact-value to online-display-value
+        move online-display-value to facto
+        move spaces to msgo
+    else
+        move "VALUE NOT YET IN FACTTAB -- RUN BATCH JOB FIRST" to msgo
+    end-if.
+2200-lookup-factorial-exit.
+    exit.
