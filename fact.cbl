@@ -1,23 +1,736 @@
-IDENTIFICATION DIVISION.
-	PROGRAM-ID. "Factorial".
-DATA DIVISION. 
-WORKING-STORAGE SECTION.
-    01 fact PIC 9(15) COMP.
-    01 high-number PIC 99.
-    01 temp-number PIC 99.
-    01 original-number PIC XX.
-    01 display-number PIC X(18).
-PROCEDURE DIVISION.
-    MOVE 16 TO high-number
-    MOVE 0 TO temp-number
-    MOVE 1 TO fact
-    PERFORM UNTIL temp-number GREATER THAN high-number
-        MOVE temp-number TO original-number
-        MOVE fact TO display-number
-        DISPLAY original-number "! = " display-number
-        ADD 1 TO temp-number
-        MULTIPLY temp-number BY fact
-            ON SIZE ERROR DISPLAY "value too big"
-        END-MULTIPLY
-    END-PERFORM.
-STOP RUN.
\ No newline at end of file
+identification division.
+program-id. "FACTORIAL".
+author. DATA PROCESSING.
+installation. ACTUARIAL SYSTEMS.
+date-written. 2026-08-09.
+date-compiled.
+*> ---------------------------------------------------------------
+*> Builds the table of factorials 0! thru high-number!, or looks
+*> up one factorial on demand, depending on the SYSIN control
+*> card (see copybooks/ctlcard.cpy).  Results are reported on
+*> FACTRPT and persisted to the FACTTAB lookup file, with an
+*> AUDITLOG trail written for every run and a FACTCKPT restart
+*> file so a long table build can resume after an abend.
+*>
+*> Modification history
+*> 2026-08-09  DP  High-number externalized via SYSIN control
+*>                 card; fact widened to PIC 9(38) COMP-3 so it
+*>                 no longer overflows at 16!.
+*> 2026-08-09  DP  Added FACTRPT print file with page headers in
+*>                 place of DISPLAY output.
+*> 2026-08-09  DP  Overflow now halts the table build instead of
+*>                 letting a stale fact value print as the answer
+*>                 for the next number.
+*> 2026-08-09  DP  Added AUDITLOG run trail.
+*> 2026-08-09  DP  Added indexed FACTTAB lookup file; table mode
+*>                 now persists every value it computes.
+*> 2026-08-09  DP  Added single-value lookup mode with control-card
+*>                 input validation.
+*> 2026-08-09  DP  Added FACTCKPT checkpoint/restart for table mode.
+*> 2026-08-09  DP  Added optional reconciliation pass against a
+*>                 FACTMSTR reference file.
+*> 2026-08-09  DP  Terminate now sets RETURN-CODE (16 rejected
+*>                 control card, 8 overflow, 4 reconciliation
+*>                 discrepancies found) so the JCL can condition
+*>                 later steps on how the run went.
+*> 2026-08-09  DP  A checkpoint resume now replays the pre-abend
+*>                 rows back out of FACTTAB onto FACTRPT, since
+*>                 FACTRPT opens fresh every run and previously
+*>                 came back with only the tail of the table.
+*> 2026-08-09  DP  Terminate now also sets RETURN-CODE 2 when
+*>                 reconciliation ran and found nothing, so the
+*>                 JCL can tell "ran clean" apart from "didn't run"
+*>                 and only catalog FACTDISC when recon actually
+*>                 ran (see jcl/factjob.jcl's CATDISC step).
+*> 2026-08-09  DP  3200-compute-single-factorial now shares
+*>                 2500-write-facttab-record instead of duplicating
+*>                 its write/rewrite fallback, so a failed FACTTAB
+*>                 rewrite in lookup mode gets the same error
+*>                 DISPLAY table mode already has.
+*> ---------------------------------------------------------------
+environment division.
+input-output section.
+file-control.
+    select ctl-file assign to "CTLCARD"
+        organization is line sequential.
+
+    select factrpt assign to "FACTRPT"
+        organization is line sequential.
+
+    select auditlog assign to "AUDITLOG"
+        organization is line sequential
+        file status is auditlog-status.
+
+    select facttab assign to "FACTTAB"
+        organization is indexed
+        access mode is dynamic
+        record key is ft-original-number
+        file status is facttab-status.
+
+    select checkpoint-file assign to "FACTCKPT"
+        organization is indexed
+        access mode is dynamic
+        record key is ckpt-key
+        file status is checkpoint-status.
+
+    select factmstr assign to "FACTMSTR"
+        organization is line sequential.
+
+    select factdisc assign to "FACTDISC"
+        organization is line sequential.
+
+data division.
+file section.
+fd  ctl-file.
+    copy "ctlcard.cpy".
+
+fd  factrpt.
+01  factrpt-record              pic x(80).
+
+fd  auditlog.
+    copy "audit-log.cpy".
+
+fd  facttab.
+    copy "fact-table.cpy".
+
+fd  checkpoint-file.
+    copy "checkpoint.cpy".
+
+fd  factmstr.
+    copy "master-rec.cpy".
+
+fd  factdisc.
+    copy "discrepancy.cpy".
+
+working-storage section.
+
+*> ------------------------------------------------------------
+*> the factorial table itself
+*> ------------------------------------------------------------
+01  fact                        pic 9(38) comp-3.
+01  high-number                 pic 99.
+01  temp-number                 pic 99.
+01  original-number             pic 99.
+01  display-number              pic x(40).
+01  lookup-number                pic 99.
+01  master-display-value        pic x(40).
+01  report-original-number      pic 99.
+
+*> ------------------------------------------------------------
+*> constants
+*> ------------------------------------------------------------
+77  max-supported-number        pic 99 value 33.
+77  checkpoint-interval          pic 9(02) value 5.
+77  job-name-constant            pic x(08) value "FACTJOB1".
+77  checkpoint-key-constant      pic x(08) value "CKPTTAB1".
+
+*> ------------------------------------------------------------
+*> switches
+*> ------------------------------------------------------------
+77  valid-input-switch          pic x(01) value "Y".
+    88  input-is-valid          value "Y".
+    88  input-is-invalid        value "N".
+77  overflow-switch              pic x(01) value "N".
+    88  overflow-occurred        value "Y".
+77  negative-number-switch        pic x(01) value "N".
+    88  number-is-negative       value "Y".
+77  master-eof-switch             pic x(01) value "N".
+    88  master-at-eof            value "Y".
+77  report-eof-switch             pic x(01) value "N".
+    88  report-at-eof            value "Y".
+77  detail-found-switch           pic x(01) value "N".
+    88  detail-line-found        value "Y".
+
+*> ------------------------------------------------------------
+*> file status and working counters
+*> ------------------------------------------------------------
+77  facttab-status                pic xx.
+77  checkpoint-status             pic xx.
+77  auditlog-status               pic xx.
+77  loop-counter                  pic 9(02) comp value 0.
+77  disc-count                    pic 9(04) comp value 0.
+77  replay-number                 pic 99 comp value 0.
+77  replay-upper-limit            pic 99 comp value 0.
+77  work-digit-remainder          pic x(04).
+77  validated-number              pic 9(05).
+01  validation-message            pic x(60).
+
+*> ------------------------------------------------------------
+*> run date / time and report page control
+*> ------------------------------------------------------------
+01  run-date-yyyymmdd             pic 9(08).
+01  run-date-parts redefines run-date-yyyymmdd.
+    05  rd-year                  pic 9(04).
+    05  rd-month                 pic 9(02).
+    05  rd-day                   pic 9(02).
+01  run-date-mmddyyyy             pic 9(08).
+01  run-date-display              pic 99/99/9999.
+01  run-time-hhmmss                pic 9(08).
+77  page-number                    pic 9(04) comp value 1.
+77  line-number                    pic 9(03) comp value 0.
+77  lines-per-page                 pic 9(03) comp value 50.
+
+*> ------------------------------------------------------------
+*> FACTRPT print-line layouts and reconciliation work areas
+*> ------------------------------------------------------------
+    copy "report-lines.cpy".
+
+procedure division.
+
+*> =============================================================
+*> 0000-mainline
+*> =============================================================
+0000-mainline.
+    perform 1000-initialize thru 1000-initialize-exit
+    if input-is-valid
+        evaluate true
+            when ctl-run-mode = "T"
+                perform 2000-process-table-mode
+                    thru 2000-process-table-mode-exit
+            when ctl-run-mode = "S"
+                perform 3000-process-lookup-mode
+                    thru 3000-process-lookup-mode-exit
+        end-evaluate
+        if ctl-recon-switch = "Y"
+            perform 5000-reconcile-report
+                thru 5000-reconcile-report-exit
+        end-if
+    end-if
+    perform 8000-write-audit-record thru 8000-write-audit-record-exit
+    perform 9000-terminate thru 9000-terminate-exit
+    stop run.
+
+*> =============================================================
+*> 1000-initialize - open files, read and validate the control
+*> card, and print the first page of report headers
+*> =============================================================
+1000-initialize.
+    move 0 to high-number lookup-number temp-number original-number
+    move 1 to fact
+    accept run-date-yyyymmdd from date yyyymmdd
+    accept run-time-hhmmss from time
+    perform 1100-open-files thru 1100-open-files-exit
+    perform 1200-read-control-card thru 1200-read-control-card-exit
+    if input-is-valid
+        perform 1300-validate-control-card
+            thru 1300-validate-control-card-exit
+    end-if
+    if input-is-invalid
+        display "FACTORIAL - CONTROL CARD REJECTED - "
+            validation-message
+    else
+        perform 1400-format-run-date thru 1400-format-run-date-exit
+        perform 4000-write-report-headers
+            thru 4000-write-report-headers-exit
+    end-if.
+1000-initialize-exit.
+    exit.
+
+*> -------------------------------------------------------------
+*> 1100-open-files
+*> -------------------------------------------------------------
+1100-open-files.
+    open input ctl-file
+    open output factrpt
+    open extend auditlog
+    if auditlog-status not = "00"
+        open output auditlog
+    end-if
+    open i-o facttab
+    if facttab-status not = "00"
+        open output facttab
+        close facttab
+        open i-o facttab
+    end-if
+    open i-o checkpoint-file
+    if checkpoint-status not = "00"
+        open output checkpoint-file
+        close checkpoint-file
+        open i-o checkpoint-file
+    end-if.
+1100-open-files-exit.
+    exit.
+
+*> -------------------------------------------------------------
+*> 1200-read-control-card
+*> -------------------------------------------------------------
+1200-read-control-card.
+    read ctl-file
+        at end
+            set input-is-invalid to true
+            move "NO CONTROL CARD SUPPLIED ON SYSIN" to
+                validation-message
+    end-read.
+1200-read-control-card-exit.
+    exit.
+
+*> -------------------------------------------------------------
+*> 1300-validate-control-card - rejects a run mode other than
+*> T/S, non-numeric input, negative numbers, and anything past
+*> the range of numbers FACTORIAL can hold in fact (max-
+*> supported-number)
+*> -------------------------------------------------------------
+1300-validate-control-card.
+    move "N" to negative-number-switch
+    if ctl-run-mode not = "T" and ctl-run-mode not = "S"
+        set input-is-invalid to true
+        move "INVALID RUN MODE - MUST BE T (TABLE) OR S (SINGLE)"
+            to validation-message
+        go to 1300-validate-control-card-exit
+    end-if
+    if ctl-number-raw(1:1) = "-"
+        move ctl-number-raw(2:4) to work-digit-remainder
+        if work-digit-remainder is numeric
+            set number-is-negative to true
+            move work-digit-remainder to validated-number
+        else
+            set input-is-invalid to true
+            move "NUMERIC VALUE REQUIRED" to validation-message
+            go to 1300-validate-control-card-exit
+        end-if
+    else
+        if ctl-number-raw is numeric
+            move ctl-number-raw to validated-number
+        else
+            set input-is-invalid to true
+            move "NUMERIC VALUE REQUIRED" to validation-message
+            go to 1300-validate-control-card-exit
+        end-if
+    end-if
+    if number-is-negative
+        set input-is-invalid to true
+        move "NEGATIVE NUMBER NOT ALLOWED" to validation-message
+        go to 1300-validate-control-card-exit
+    end-if
+    if validated-number > max-supported-number
+        set input-is-invalid to true
+        move "NUMBER EXCEEDS SUPPORTED RANGE" to validation-message
+        go to 1300-validate-control-card-exit
+    end-if
+    if ctl-run-mode = "T"
+        move validated-number to high-number
+    else
+        move validated-number to lookup-number
+    end-if.
+1300-validate-control-card-exit.
+    exit.
+
+*> -------------------------------------------------------------
+*> 1400-format-run-date - YYYYMMDD from the system date register
+*> into MM/DD/YYYY for the FACTRPT page heading
+*> -------------------------------------------------------------
+1400-format-run-date.
+    move rd-month to run-date-mmddyyyy(1:2)
+    move rd-day to run-date-mmddyyyy(3:2)
+    move rd-year to run-date-mmddyyyy(5:4)
+    move run-date-mmddyyyy to run-date-display.
+1400-format-run-date-exit.
+    exit.
+
+*> -------------------------------------------------------------
+*> 1500-check-checkpoint - resumes a prior table-mode run from
+*> its last completed number, or starts at 0! when there is no
+*> checkpoint on file.  FACTRPT is opened fresh for every run (see
+*> 1100-open-files), so a resume must also replay the detail lines
+*> for every number already completed before the abend -- 1600
+*> pulls those back out of FACTTAB, which already has them.
+*> -------------------------------------------------------------
+1500-check-checkpoint.
+    move checkpoint-key-constant to ckpt-key
+    read checkpoint-file
+        invalid key
+            move 0 to temp-number
+            move 1 to fact
+        not invalid key
+            move ckpt-temp-number to temp-number
+            move ckpt-fact-value to fact
+            display "FACTORIAL - RESUMING TABLE FROM CHECKPOINT AT "
+                temp-number
+            if temp-number > 0
+                move temp-number to replay-upper-limit
+                subtract 1 from replay-upper-limit
+                perform 1600-replay-report-from-facttab
+                    thru 1600-replay-report-from-facttab-exit
+            end-if
+    end-read.
+1500-check-checkpoint-exit.
+    exit.
+
+*> -------------------------------------------------------------
+*> 1600-replay-report-from-facttab - rewrites the detail lines for
+*> numbers 0 thru replay-upper-limit (already computed and
+*> persisted to FACTTAB before the abend) onto the freshly-opened
+*> FACTRPT, so a resumed run's report is the whole table again and
+*> not just the tail the live loop still has left to do
+*> -------------------------------------------------------------
+1600-replay-report-from-facttab.
+    move 0 to replay-number
+    perform 1610-replay-one-row thru 1610-replay-one-row-exit
+        until replay-number > replay-upper-limit.
+1600-replay-report-from-facttab-exit.
+    exit.
+
+*> -------------------------------------------------------------
+*> 1610-replay-one-row
+*> -------------------------------------------------------------
+1610-replay-one-row.
+    move replay-number to ft-original-number
+    read facttab
+        invalid key
+            continue
+        not invalid key
+            move replay-number to original-number
+            move ft-fact-value to display-number
+            perform 2300-write-detail-line thru 2300-write-detail-line-exit
+    end-read
+    add 1 to replay-number.
+1610-replay-one-row-exit.
+    exit.
+
+*> =============================================================
+*> 2000-process-table-mode
+*> =============================================================
+2000-process-table-mode.
+    perform 1500-check-checkpoint thru 1500-check-checkpoint-exit
+    perform 2100-build-factorial-table
+        thru 2100-build-factorial-table-exit
+        until temp-number > high-number or overflow-occurred
+    perform 2400-finalize-table-mode thru 2400-finalize-table-mode-exit.
+2000-process-table-mode-exit.
+    exit.
+
+*> -------------------------------------------------------------
+*> 2100-build-factorial-table - one pass of the table per number;
+*> entering this paragraph fact always equals temp-number factorial
+*> -------------------------------------------------------------
+2100-build-factorial-table.
+    move temp-number to original-number
+    move fact to display-number
+    perform 2300-write-detail-line thru 2300-write-detail-line-exit
+    perform 2500-write-facttab-record
+        thru 2500-write-facttab-record-exit
+    add 1 to temp-number
+    if temp-number <= high-number
+        multiply temp-number by fact
+            on size error
+                set overflow-occurred to true
+                perform 2600-write-overflow-message
+                    thru 2600-write-overflow-message-exit
+        end-multiply
+    end-if
+    if not overflow-occurred
+        add 1 to loop-counter
+        if loop-counter >= checkpoint-interval
+            perform 2700-write-checkpoint
+                thru 2700-write-checkpoint-exit
+            move 0 to loop-counter
+        end-if
+    end-if.
+2100-build-factorial-table-exit.
+    exit.
+
+*> -------------------------------------------------------------
+*> 2300-write-detail-line - shared by table mode and lookup mode
+*> -------------------------------------------------------------
+2300-write-detail-line.
+    if line-number >= lines-per-page
+        perform 4000-write-report-headers
+            thru 4000-write-report-headers-exit
+    end-if
+    move spaces to report-heading-1
+    move original-number to rd-original-number
+    move "! =  " to rd-bang-equals
+    move display-number to rd-display-number
+    write factrpt-record from report-detail-line after advancing 1 line
+    add 1 to line-number.
+2300-write-detail-line-exit.
+    exit.
+
+*> -------------------------------------------------------------
+*> 2400-finalize-table-mode - a clean finish clears the restart
+*> file so the next run starts a fresh table instead of resuming
+*> a completed one
+*> -------------------------------------------------------------
+2400-finalize-table-mode.
+    if not overflow-occurred
+        move checkpoint-key-constant to ckpt-key
+        delete checkpoint-file record
+            invalid key
+                continue
+        end-delete
+    end-if.
+2400-finalize-table-mode-exit.
+    exit.
+
+*> -------------------------------------------------------------
+*> 2500-write-facttab-record - shared by table mode and lookup mode
+*> -------------------------------------------------------------
+2500-write-facttab-record.
+    move original-number to ft-original-number
+    move fact to ft-fact-value
+    write ft-record
+        invalid key
+            rewrite ft-record
+                invalid key
+                    display "FACTTAB WRITE FAILED FOR " original-number
+            end-rewrite
+    end-write.
+2500-write-facttab-record-exit.
+    exit.
+
+*> -------------------------------------------------------------
+*> 2600-write-overflow-message - shared by table mode and lookup
+*> mode; keeps a value that exceeds fact's precision from ever
+*> printing as though it were a real answer
+*> -------------------------------------------------------------
+2600-write-overflow-message.
+    if line-number >= lines-per-page
+        perform 4000-write-report-headers
+            thru 4000-write-report-headers-exit
+    end-if
+    move spaces to report-heading-1
+    move
+      "*** VALUE EXCEEDS REPORT PRECISION - COMPUTATION HALTED ***"
+      to rml-message
+    write factrpt-record from report-message-line after advancing 1 line
+    add 1 to line-number.
+2600-write-overflow-message-exit.
+    exit.
+
+*> -------------------------------------------------------------
+*> 2700-write-checkpoint
+*> -------------------------------------------------------------
+2700-write-checkpoint.
+    move checkpoint-key-constant to ckpt-key
+    move temp-number to ckpt-temp-number
+    move fact to ckpt-fact-value
+    rewrite checkpoint-record
+        invalid key
+            write checkpoint-record
+                invalid key
+                    display "CHECKPOINT WRITE FAILED AT " temp-number
+            end-write
+    end-rewrite.
+2700-write-checkpoint-exit.
+    exit.
+
+*> =============================================================
+*> 3000-process-lookup-mode - operator-supplied single-value
+*> lookup; FACTTAB is checked first so other jobs' work is reused
+*> instead of recomputed
+*> =============================================================
+3000-process-lookup-mode.
+    move lookup-number to ft-original-number
+    read facttab
+        invalid key
+            perform 3200-compute-single-factorial
+                thru 3200-compute-single-factorial-exit
+        not invalid key
+            move ft-fact-value to fact
+    end-read
+    if overflow-occurred
+        perform 2600-write-overflow-message
+            thru 2600-write-overflow-message-exit
+    else
+        move lookup-number to original-number
+        move fact to display-number
+        perform 2300-write-detail-line thru 2300-write-detail-line-exit
+    end-if.
+3000-process-lookup-mode-exit.
+    exit.
+
+*> -------------------------------------------------------------
+*> 3200-compute-single-factorial - not found in FACTTAB, so build
+*> it from scratch and save it for next time
+*> -------------------------------------------------------------
+3200-compute-single-factorial.
+    move 0 to temp-number
+    move 1 to fact
+    perform 3300-compute-next-value thru 3300-compute-next-value-exit
+        until temp-number >= lookup-number or overflow-occurred
+    if not overflow-occurred
+        move lookup-number to original-number
+        perform 2500-write-facttab-record
+            thru 2500-write-facttab-record-exit
+    end-if.
+3200-compute-single-factorial-exit.
+    exit.
+
+*> -------------------------------------------------------------
+*> 3300-compute-next-value
+*> -------------------------------------------------------------
+3300-compute-next-value.
+    add 1 to temp-number
+    multiply temp-number by fact
+        on size error
+            set overflow-occurred to true
+    end-multiply.
+3300-compute-next-value-exit.
+    exit.
+
+*> =============================================================
+*> 4000-write-report-headers - title line plus column headings;
+*> also called whenever a page fills up
+*> =============================================================
+4000-write-report-headers.
+    move spaces to report-heading-1
+    move "FACTORIAL TABLE REPORT" to rh1-title
+    move run-date-display to rh1-run-date
+    move page-number to rh1-page-number
+    write factrpt-record from report-heading-1 after advancing page
+    move spaces to report-heading-1
+    move "NUMBER" to rh2-col1-label
+    move "FACTORIAL VALUE" to rh2-col2-label
+    write factrpt-record from report-heading-2 after advancing 1 line
+    move 2 to line-number
+    add 1 to page-number.
+4000-write-report-headers-exit.
+    exit.
+
+*> =============================================================
+*> 5000-reconcile-report - optional pass comparing this run's
+*> FACTRPT detail lines against the FACTMSTR reference values
+*> =============================================================
+5000-reconcile-report.
+    close factrpt
+    open input factrpt
+    open input factmstr
+    open output factdisc
+    move 0 to disc-count
+    move "N" to master-eof-switch
+    move "N" to report-eof-switch
+    perform 5100-read-next-master-record
+        thru 5100-read-next-master-record-exit
+    perform 5200-read-next-report-detail
+        thru 5200-read-next-report-detail-exit
+    perform 5300-compare-records thru 5300-compare-records-exit
+        until master-at-eof
+    if disc-count = 0
+        display "FACTORIAL - RECONCILIATION FOUND NO DISCREPANCIES"
+    else
+        display "FACTORIAL - RECONCILIATION FOUND " disc-count
+            " DISCREPANCIES - SEE FACTDISC"
+    end-if
+    close factmstr
+    close factdisc.
+5000-reconcile-report-exit.
+    exit.
+
+*> -------------------------------------------------------------
+*> 5100-read-next-master-record
+*> -------------------------------------------------------------
+5100-read-next-master-record.
+    read factmstr
+        at end
+            set master-at-eof to true
+    end-read.
+5100-read-next-master-record-exit.
+    exit.
+
+*> -------------------------------------------------------------
+*> 5200-read-next-report-detail - skips past page headings to
+*> the next detail line
+*> -------------------------------------------------------------
+5200-read-next-report-detail.
+    move "N" to detail-found-switch
+    perform 5210-get-next-factrpt-line
+        thru 5210-get-next-factrpt-line-exit
+        until report-at-eof or detail-line-found.
+5200-read-next-report-detail-exit.
+    exit.
+
+5210-get-next-factrpt-line.
+    read factrpt into report-heading-1
+        at end
+            set report-at-eof to true
+    end-read
+    if not report-at-eof and rd-bang-equals = "! =  "
+        set detail-line-found to true
+    end-if.
+5210-get-next-factrpt-line-exit.
+    exit.
+
+*> -------------------------------------------------------------
+*> 5300-compare-records - drives off the master file so every
+*> reference value is accounted for, even if FACTRPT ran short
+*> -------------------------------------------------------------
+5300-compare-records.
+    if report-at-eof
+        move fm-original-number to disc-original-number
+        move fm-fact-value to master-display-value
+        move master-display-value to disc-master-value
+        move spaces to disc-report-value
+        move "MISSING FROM REPORT" to disc-reason
+        write discrepancy-record
+        add 1 to disc-count
+        perform 5100-read-next-master-record
+            thru 5100-read-next-master-record-exit
+    else
+        move fm-fact-value to master-display-value
+        move rd-original-number to report-original-number
+        if fm-original-number not = report-original-number
+            or master-display-value not = rd-display-number
+            move fm-original-number to disc-original-number
+            move master-display-value to disc-master-value
+            move rd-display-number to disc-report-value
+            move "VALUE MISMATCH" to disc-reason
+            write discrepancy-record
+            add 1 to disc-count
+        end-if
+        perform 5100-read-next-master-record
+            thru 5100-read-next-master-record-exit
+        perform 5200-read-next-report-detail
+            thru 5200-read-next-report-detail-exit
+    end-if.
+5300-compare-records-exit.
+    exit.
+
+*> =============================================================
+*> 8000-write-audit-record - one record per invocation, valid
+*> or rejected, so the monthly batch-audit checklist has a trail
+*> =============================================================
+8000-write-audit-record.
+    move spaces to audit-record
+    move job-name-constant to aud-job-name
+    move run-date-yyyymmdd to aud-run-date
+    move run-time-hhmmss to aud-run-time
+    move ctl-run-mode to aud-run-mode
+    if input-is-valid
+        if ctl-run-mode = "T"
+            move high-number to aud-high-number
+        else
+            move lookup-number to aud-high-number
+        end-if
+    else
+        move 0 to aud-high-number
+    end-if
+    move fact to aud-final-fact
+    move overflow-switch to aud-overflow-switch
+    write audit-record.
+8000-write-audit-record-exit.
+    exit.
+
+*> =============================================================
+*> 9000-terminate - set the job's condition code for the JCL to
+*> test between steps, then close everything down
+*> =============================================================
+9000-terminate.
+    evaluate true
+        when input-is-invalid
+            move 16 to return-code
+        when overflow-occurred
+            move 8 to return-code
+        when disc-count > 0
+            move 4 to return-code
+        when ctl-recon-switch = "Y"
+            move 2 to return-code
+        when other
+            move 0 to return-code
+    end-evaluate
+    close ctl-file
+    close factrpt
+    close auditlog
+    close facttab
+    close checkpoint-file.
+9000-terminate-exit.
+    exit.
